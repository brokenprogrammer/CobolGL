@@ -0,0 +1,17 @@
+      * Monitor inventory populated by EnumDisplayMonitors via
+      * MonitorEnumProc, and the user's chosen monitor index, used by
+      * create-gl-window to position the window on a specific display
+      * instead of always taking whatever cw-usedefault hands back.
+       78 gl-monitor-max value 8.
+
+       01 gl-monitor-state is external.
+           05 gl-monitor-count        pic s9(9) comp-5 value 0.
+      * 0 means "no -monitor option given" - create-gl-window falls
+      * back to cw-usedefault in that case rather than treating monitor
+      * 1 as though the user had asked for it.
+           05 gl-monitor-chosen-index pic s9(9) comp-5 value 0.
+           05 gl-monitor occurs 8 times.
+               10 gl-monitor-left   pic s9(9) comp-5.
+               10 gl-monitor-top    pic s9(9) comp-5.
+               10 gl-monitor-right  pic s9(9) comp-5.
+               10 gl-monitor-bottom pic s9(9) comp-5.
