@@ -0,0 +1,9 @@
+      * Shared mouse state: cursor position (client coordinates) and
+      * left-button state, flipped by WndProc's WM_MOUSEMOVE/
+      * WM_LBUTTONDOWN/WM_LBUTTONUP handling and polled once a frame
+      * by the render loop in Main.cbl.
+       01 gl-mouse-state is external.
+           05 gl-mouse-x             pic s9(9) comp-5 value 0.
+           05 gl-mouse-y             pic s9(9) comp-5 value 0.
+           05 gl-mouse-left-down     pic x value x"00".
+               88 gl-mouse-left-is-down value x"01".
