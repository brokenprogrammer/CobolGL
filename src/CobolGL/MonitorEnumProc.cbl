@@ -0,0 +1,40 @@
+       identification division.
+       program-id. "MonitorEnumProc".
+
+       environment division.
+       special-names.
+       call-convention 74 is winapi.
+
+       working-storage section.
+       copy "monitor-state.cpy".
+
+       77 data-pointer pointer is typedef.
+       77 uns-int pic 9(9) comp-5 is typedef.
+       77 int pic s9(9) comp-5 is typedef.
+
+       linkage section.
+       01 lk-h-monitor    usage data-pointer.
+       01 lk-hdc-monitor  usage data-pointer.
+       01 lk-monitor-rect.
+           05 lk-rect-left   usage int.
+           05 lk-rect-top    usage int.
+           05 lk-rect-right  usage int.
+           05 lk-rect-bottom usage int.
+       01 lk-dw-data      usage uns-int.
+       01 lk-enum-result  usage int.
+
+       procedure division using by value lk-h-monitor
+                                by value lk-hdc-monitor
+                                by reference lk-monitor-rect
+                                by value lk-dw-data
+                          returning lk-enum-result.
+           if gl-monitor-count < gl-monitor-max
+               add 1 to gl-monitor-count
+               move lk-rect-left   to gl-monitor-left(gl-monitor-count)
+               move lk-rect-top    to gl-monitor-top(gl-monitor-count)
+               move lk-rect-right  to gl-monitor-right(gl-monitor-count)
+               move lk-rect-bottom
+                 to gl-monitor-bottom(gl-monitor-count)
+           end-if
+           move 1 to lk-enum-result
+           goback.
