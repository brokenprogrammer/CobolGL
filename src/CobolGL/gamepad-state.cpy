@@ -0,0 +1,14 @@
+      * Shared gamepad state for controller pad 0, refreshed once a
+      * frame by poll-gamepad from the XInputGetState snapshot in
+      * Main.cbl. Button bits match the XINPUT_GAMEPAD wButtons
+      * layout; triggers are 0-255, thumbsticks are signed 16-bit.
+       01 gl-gamepad-state is external.
+           05 gl-gamepad-connected     pic x value x"00".
+               88 gl-gamepad-is-connected value x"01".
+           05 gl-gamepad-buttons       usage uns-short value 0.
+           05 gl-gamepad-left-trigger  usage uns-char value 0.
+           05 gl-gamepad-right-trigger usage uns-char value 0.
+           05 gl-gamepad-thumb-lx      usage short value 0.
+           05 gl-gamepad-thumb-ly      usage short value 0.
+           05 gl-gamepad-thumb-rx      usage short value 0.
+           05 gl-gamepad-thumb-ry      usage short value 0.
