@@ -0,0 +1,41 @@
+      * Per-window runtime state shared between Main.cbl's render loop
+      * and WndProc.cbl's message handlers, one slot per open window.
+      * WndProc matches the HWND it was called with against
+      * gl-winstate-hwnd to find its slot; gl-creating-window-index
+      * covers the brief window between CreateWindowExA being called
+      * and it returning, when WM_SIZE can already arrive for a
+      * window this table does not know the HWND of yet.
+      * gl-active-window-index tracks whichever window last received
+      * WM_ACTIVATE as the foreground window, so single-shot actions
+      * that only make sense against one window (F12 screenshot) have
+      * an unambiguous target when more than one window is open.
+      * gl-winstate-fullscreen/gl-winstate-saved-* hold each window's
+      * own Alt+Enter toggle state (WndProc only) so that two windows
+      * can be fullscreened and restored independently instead of
+      * clobbering one process-wide saved rect/style.
+       78 gl-window-max value 4.
+
+       01 gl-window-state is external.
+           05 gl-creating-window-index pic s9(9) comp-5 value 1.
+           05 gl-active-window-index   pic s9(9) comp-5 value 1.
+           05 gl-winstate occurs 4 times.
+               10 gl-winstate-hwnd        usage data-pointer.
+               10 gl-winstate-hdc         usage data-pointer.
+               10 gl-winstate-rc          usage data-pointer.
+               10 gl-window-width         pic s9(9) comp-5 value 0.
+               10 gl-window-height        pic s9(9) comp-5 value 0.
+               10 gl-viewport-dirty       pic x value x"00".
+                   88 gl-viewport-is-dirty value x"01".
+               10 gl-window-active        pic x value x"01".
+                   88 gl-window-is-active  value x"01".
+               10 gl-window-minimized     pic x value x"00".
+                   88 gl-window-is-minimized value x"01".
+               10 gl-winstate-fullscreen  pic x value x"00".
+                   88 gl-winstate-is-fullscreen value x"01".
+               10 gl-winstate-saved-style  pic s9(9) comp-5.
+               10 gl-winstate-saved-left   pic s9(9) comp-5.
+               10 gl-winstate-saved-top    pic s9(9) comp-5.
+               10 gl-winstate-saved-right  pic s9(9) comp-5.
+               10 gl-winstate-saved-bottom pic s9(9) comp-5.
+               10 gl-winstate-saved-width  pic s9(9) comp-5.
+               10 gl-winstate-saved-height pic s9(9) comp-5.
