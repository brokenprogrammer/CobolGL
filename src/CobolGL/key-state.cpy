@@ -0,0 +1,7 @@
+      * Shared keyboard state: one byte per virtual-key code (0-255),
+      * flipped by WndProc's WM_KEYDOWN/WM_KEYUP handling and polled
+      * once a frame by the render loop in Main.cbl. Subscripted by
+      * virtual-key code + 1.
+       01 gl-key-state is external.
+           05 gl-key-down pic x occurs 256 times value x"00".
+               88 gl-key-is-down value x"01".
