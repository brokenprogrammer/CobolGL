@@ -1,5 +1,5 @@
        identification division.
-       program-id "WndProc".
+       program-id. "WndProc".
        environment division.
        special-names.
        call-convention 74 is winapi.
@@ -9,19 +9,93 @@
 
        77 data-pointer pointer is typedef.
        77 uns-int pic 9(9) comp-5 is typedef.
+       77 int pic s9(9) comp-5 is typedef.
+
+       copy "window-state.cpy".
+       copy "key-state.cpy".
+       copy "mouse-state.cpy".
 
        01 hwnd usage data-pointer.
        01 msg usage uns-int.
        01 w-param usage uns-int.
-       01 l-param usage uns-int.
+       01 l-param usage data-pointer.
+       01 l-param-num redefines l-param usage uns-int.
+
+       01 gl-size-width  pic s9(9) comp-5.
+       01 gl-size-height pic s9(9) comp-5.
+       01 gl-vkey-index  pic s9(9) comp-5.
+       01 gl-win-slot       pic s9(9) comp-5 value 1.
+       01 gl-win-scan-index pic s9(9) comp-5.
+
+       01 gl-saved-rect.
+           05 gl-saved-left   pic s9(9) comp-5.
+           05 gl-saved-top    pic s9(9) comp-5.
+           05 gl-saved-right  pic s9(9) comp-5.
+           05 gl-saved-bottom pic s9(9) comp-5.
+       01 gl-screen-width  pic s9(9) comp-5.
+       01 gl-screen-height pic s9(9) comp-5.
+       01 gl-toggle-ok     pic s9(9) comp-5.
+       01 gl-toggle-swp-flags pic s9(9) comp-5.
+       01 gl-toggle-monitor usage data-pointer.
+       01 gl-monitor-info.
+           05 gl-moninfo-size        pic s9(9) comp-5 value 40.
+           05 gl-moninfo-rcmonitor.
+               10 gl-moninfo-left    pic s9(9) comp-5.
+               10 gl-moninfo-top     pic s9(9) comp-5.
+               10 gl-moninfo-right   pic s9(9) comp-5.
+               10 gl-moninfo-bottom  pic s9(9) comp-5.
+           05 gl-moninfo-rcwork.
+               10 gl-moninfo-work-left   pic s9(9) comp-5.
+               10 gl-moninfo-work-top    pic s9(9) comp-5.
+               10 gl-moninfo-work-right  pic s9(9) comp-5.
+               10 gl-moninfo-work-bottom pic s9(9) comp-5.
+           05 gl-moninfo-flags       pic s9(9) comp-5.
+
+       01 gl-new-dpi       pic s9(9) comp-5.
+       01 gl-dpi-suggested-rect based.
+           05 gl-dpi-rect-left   pic s9(9) comp-5.
+           05 gl-dpi-rect-top    pic s9(9) comp-5.
+           05 gl-dpi-rect-right  pic s9(9) comp-5.
+           05 gl-dpi-rect-bottom pic s9(9) comp-5.
+       01 gl-dpi-width     pic s9(9) comp-5.
+       01 gl-dpi-height    pic s9(9) comp-5.
+       01 gl-dpi-ok        pic s9(9) comp-5.
 
        local-storage section.
        linkage section.
+       01 lk-wnd-result usage int.
        procedure division using by value hwnd
                                 by value msg
                                 by value w-param
-                                by value l-param.
+                                by value l-param
+                          returning lk-wnd-result.
+           move 0 to lk-wnd-result
+           perform find-window-slot
            evaluate msg
+               when wm-size
+                   perform handle-wm-size
+               when wm-keydown
+                   perform handle-wm-keydown
+               when wm-keyup
+                   perform handle-wm-keyup
+               when wm-syskeydown
+                   perform handle-wm-syskeydown
+               when wm-mousemove
+                   perform handle-wm-mousemove
+               when wm-lbuttondown
+                   perform handle-wm-lbuttondown
+               when wm-lbuttonup
+                   perform handle-wm-lbuttonup
+               when wm-dpichanged
+                   perform handle-wm-dpichanged
+               when wm-activate
+                   perform handle-wm-activate
+               when wm-erasebkgnd
+                   move 1 to lk-wnd-result
+               when wm-close
+                   call winapi "DestroyWindow" using by value hwnd
+               when wm-destroy
+                   call winapi "PostQuitMessage" using by value 0
                when wm-quit
                    call winapi "PostQuitMessage" using by value 0
                when other
@@ -29,5 +103,173 @@
                                                       by value msg
                                                       by value w-param
                                                       by value l-param
+                                           returning lk-wnd-result
            end-evaluate
-           goback.
\ No newline at end of file
+           goback.
+
+       find-window-slot.
+           move gl-creating-window-index to gl-win-slot
+           perform match-window-slot
+               varying gl-win-scan-index from 1 by 1
+               until gl-win-scan-index > gl-window-max
+       .
+       match-window-slot.
+           if gl-winstate-hwnd(gl-win-scan-index) = hwnd
+               move gl-win-scan-index to gl-win-slot
+           end-if
+       .
+
+       handle-wm-size.
+           compute gl-size-width  = function mod(l-param-num, 65536)
+           compute gl-size-height = l-param-num / 65536
+           move gl-size-width  to gl-window-width(gl-win-slot)
+           move gl-size-height to gl-window-height(gl-win-slot)
+           if gl-winstate-hdc(gl-win-slot) not = null
+               call winapi "wglMakeCurrent" using
+                   by value gl-winstate-hdc(gl-win-slot)
+                   by value gl-winstate-rc(gl-win-slot)
+                   returning gl-toggle-ok
+               call winapi "glViewport" using by value 0
+                                              by value 0
+                                              by value gl-size-width
+                                              by value gl-size-height
+           end-if
+           if w-param = size-minimized
+               move x"01" to gl-window-minimized(gl-win-slot)
+           else
+               move x"00" to gl-window-minimized(gl-win-slot)
+           end-if
+       .
+
+       handle-wm-activate.
+           if function mod(w-param, 65536) = wa-inactive
+               move x"00" to gl-window-active(gl-win-slot)
+           else
+               move x"01" to gl-window-active(gl-win-slot)
+               move gl-win-slot to gl-active-window-index
+           end-if
+       .
+
+       handle-wm-keydown.
+           compute gl-vkey-index = w-param + 1
+           move x"01" to gl-key-down(gl-vkey-index)
+       .
+
+       handle-wm-keyup.
+           compute gl-vkey-index = w-param + 1
+           move x"00" to gl-key-down(gl-vkey-index)
+       .
+
+       handle-wm-syskeydown.
+           if w-param = vk-return
+               perform toggle-fullscreen
+           else
+               call winapi "DefWindowProcA" using by value hwnd
+                                                  by value msg
+                                                  by value w-param
+                                                  by value l-param
+                                       returning lk-wnd-result
+           end-if
+       .
+
+       handle-wm-mousemove.
+           compute gl-mouse-x = function mod(l-param-num, 65536)
+           compute gl-mouse-y = l-param-num / 65536
+       .
+
+       handle-wm-lbuttondown.
+           move x"01" to gl-mouse-left-down
+       .
+
+       handle-wm-lbuttonup.
+           move x"00" to gl-mouse-left-down
+       .
+
+       handle-wm-dpichanged.
+           compute gl-new-dpi = function mod(w-param, 65536)
+           set address of gl-dpi-suggested-rect to l-param
+           compute gl-dpi-width =
+               gl-dpi-rect-right - gl-dpi-rect-left
+           compute gl-dpi-height =
+               gl-dpi-rect-bottom - gl-dpi-rect-top
+           call winapi "SetWindowPos" using
+               by value hwnd
+               by value hwnd-top
+               by value gl-dpi-rect-left
+               by value gl-dpi-rect-top
+               by value gl-dpi-width
+               by value gl-dpi-height
+               by value swp-nozorder
+               returning gl-dpi-ok
+       .
+
+       toggle-fullscreen.
+           if gl-winstate-is-fullscreen(gl-win-slot)
+               call winapi "SetWindowLongA"
+                   using by value hwnd
+                         by value gwl-style
+                         by value gl-winstate-saved-style(gl-win-slot)
+                   returning gl-toggle-ok
+               call winapi "SetWindowPos"
+                   using by value hwnd
+                         by value hwnd-top
+                         by value gl-winstate-saved-left(gl-win-slot)
+                         by value gl-winstate-saved-top(gl-win-slot)
+                         by value gl-winstate-saved-width(gl-win-slot)
+                         by value gl-winstate-saved-height(gl-win-slot)
+                         by value swp-framechanged
+                   returning gl-toggle-ok
+               move x"00" to gl-winstate-fullscreen(gl-win-slot)
+           else
+               call winapi "GetWindowRect"
+                   using by value hwnd
+                         by reference gl-saved-rect
+                   returning gl-toggle-ok
+               move gl-saved-left
+                 to gl-winstate-saved-left(gl-win-slot)
+               move gl-saved-top
+                 to gl-winstate-saved-top(gl-win-slot)
+               move gl-saved-right
+                 to gl-winstate-saved-right(gl-win-slot)
+               move gl-saved-bottom
+                 to gl-winstate-saved-bottom(gl-win-slot)
+               compute gl-winstate-saved-width(gl-win-slot) =
+                   gl-saved-right - gl-saved-left
+               compute gl-winstate-saved-height(gl-win-slot) =
+                   gl-saved-bottom - gl-saved-top
+               call winapi "GetWindowLongA"
+                   using by value hwnd
+                         by value gwl-style
+                   returning gl-winstate-saved-style(gl-win-slot)
+               call winapi "MonitorFromWindow"
+                   using by value hwnd
+                         by value monitor-defaulttonearest
+                   returning gl-toggle-monitor
+               move 40 to gl-moninfo-size
+               call winapi "GetMonitorInfoA"
+                   using by value gl-toggle-monitor
+                         by reference gl-monitor-info
+                   returning gl-toggle-ok
+               compute gl-screen-width =
+                   gl-moninfo-right - gl-moninfo-left
+               compute gl-screen-height =
+                   gl-moninfo-bottom - gl-moninfo-top
+               call winapi "SetWindowLongA"
+                   using by value hwnd
+                         by value gwl-style
+                         by value ws-popup
+                   returning gl-toggle-ok
+               compute gl-toggle-swp-flags =
+                   swp-framechanged + swp-showwindow
+               call winapi "SetWindowPos"
+                   using by value hwnd
+                         by value hwnd-top
+                         by value gl-moninfo-left
+                         by value gl-moninfo-top
+                         by value gl-screen-width
+                         by value gl-screen-height
+                         by value gl-toggle-swp-flags
+                   returning gl-toggle-ok
+               move x"01" to gl-winstate-fullscreen(gl-win-slot)
+           end-if
+       .
\ No newline at end of file
