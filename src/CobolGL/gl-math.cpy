@@ -0,0 +1,63 @@
+      * GL-MATH: small single-precision vector/matrix helpers used to
+      * build the model/view/projection matrix handed to shaders via
+      * glUniformMatrix4fv. Matrices are column-major 16-element float
+      * arrays, matching GLSL's mat4 memory layout, so gl-math-mat4-out
+      * can be passed straight to glUniformMatrix4fv with transpose
+      * set to false.
+      *
+      * Callers move their inputs into the named registers below, then
+      * PERFORM the matching paragraph; the result is always left in
+      * gl-math-mat4-out (or gl-math-vec3-out for vector helpers).
+      * There is one register set, not a stack, so a caller that needs
+      * more than one live matrix at a time (e.g. building a model-
+      * view-projection matrix) must copy gl-math-mat4-out out to a
+      * holding field between steps - see gl-mat4-mvp in Main.cbl.
+
+       01 gl-math-vec3-a.
+           05 gl-math-a-x usage float.
+           05 gl-math-a-y usage float.
+           05 gl-math-a-z usage float.
+       01 gl-math-vec3-b.
+           05 gl-math-b-x usage float.
+           05 gl-math-b-y usage float.
+           05 gl-math-b-z usage float.
+       01 gl-math-vec3-c.
+           05 gl-math-c-x usage float.
+           05 gl-math-c-y usage float.
+           05 gl-math-c-z usage float.
+
+       01 gl-math-mat4-a.
+           05 gl-math-a-elem usage float occurs 16 times.
+       01 gl-math-mat4-b.
+           05 gl-math-b-elem usage float occurs 16 times.
+       01 gl-math-mat4-out.
+           05 gl-math-out-elem usage float occurs 16 times.
+
+       01 gl-math-fov    usage float.
+       01 gl-math-aspect usage float.
+       01 gl-math-near   usage float.
+       01 gl-math-far    usage float.
+
+       01 gl-math-index pic s9(4) comp-5.
+       01 gl-math-row   pic s9(4) comp-5.
+       01 gl-math-col   pic s9(4) comp-5.
+       01 gl-math-k     pic s9(4) comp-5.
+       01 gl-math-sum   usage float.
+
+       01 gl-math-fov-rad       usage float.
+       01 gl-math-tan-half-fov  usage float.
+
+       01 gl-math-f-x usage float.
+       01 gl-math-f-y usage float.
+       01 gl-math-f-z usage float.
+       01 gl-math-f-len usage float.
+       01 gl-math-s-x usage float.
+       01 gl-math-s-y usage float.
+       01 gl-math-s-z usage float.
+       01 gl-math-s-len usage float.
+       01 gl-math-u-x usage float.
+       01 gl-math-u-y usage float.
+       01 gl-math-u-z usage float.
+       01 gl-math-dot-s usage float.
+       01 gl-math-dot-u usage float.
+       01 gl-math-dot-f usage float.
