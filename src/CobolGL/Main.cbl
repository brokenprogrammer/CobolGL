@@ -1,13 +1,41 @@
        identification division.
-       program-id "CobolGL".
+       program-id. "CobolGL".
 
        environment division.
        special-names.
            call-convention 74 is winapi.
+       input-output section.
+       file-control.
+           select gl-shader-file assign to gl-shader-path
+               organization is line sequential.
+           select gl-log-file assign to "cobolgl.log"
+               organization is line sequential.
+           select gl-selftest-file assign to "selftest.txt"
+               organization is line sequential.
+           select gl-crash-file assign to "cobolgl.crash"
+               organization is line sequential.
+
+       data division.
+       file section.
+       fd  gl-shader-file.
+       01 gl-shader-line pic x(512).
+       fd  gl-log-file.
+       01 gl-log-record pic x(256).
+       fd  gl-selftest-file.
+       01 gl-selftest-record pic x(256).
+       fd  gl-crash-file.
+       01 gl-crash-record pic x(96).
+
        working-storage section.
 
        copy "windows.cpy".
        copy "windows-constants.cpy".
+       copy "window-state.cpy".
+       copy "key-state.cpy".
+       copy "mouse-state.cpy".
+       copy "gamepad-state.cpy".
+       copy "monitor-state.cpy".
+       copy "gl-math.cpy".
 
        01 wnd-class-ex.
          05 style UINT.
@@ -65,17 +93,33 @@
        01 gl-format int.
        01 gl-formats uint.
 
+       01 gl-config.
+           05 gl-cfg-title       pic x(64).
+           05 gl-cfg-width       int.
+           05 gl-cfg-height      int.
+           05 gl-cfg-clear-red   usage float.
+           05 gl-cfg-clear-green usage float.
+           05 gl-cfg-clear-blue  usage float.
+           05 gl-cfg-clear-alpha usage float.
+           05 gl-cfg-texture     pic x(256).
+           05 gl-cfg-color-bits   int.
+           05 gl-cfg-depth-bits   int.
+           05 gl-cfg-stencil-bits int.
+
        local-storage section.
        01 ws-overlappedwindow usage uns-long.
        01 szClassName pic x(22) value "cobol_gl_window_class" & c-null.
        01 szWindowName pic x(10) value "My-Window" & c-null.
-       01 szWindowTitle pic x(8) value "CobolGL" & c-null.
+       01 szWindowTitle pic x(64).
 
        01 hwnd HANDLE.
        01 hdc HANDLE.
 
        01 gl-dummy-handle HANDLE.
        01 gl-dummy-hdc HANDLE.
+       01 gl-dummy-window-live pic x value "N".
+           88 gl-is-dummy-window-live value "Y".
+       01 gl-crash-marker-line pic x(96).
        01 gl-pixel-format int.
        01 gl-ok int.
        01 gl-set-p-format-r int.
@@ -88,10 +132,190 @@
 
        01 last-error usage WORD.
        01 temp-num int.
+       01 gl-swap-interval int value 1.
+
+       01 gl-quit-flag pic x value "N".
+           88 gl-should-quit value "Y".
+
+       01 gl-cmd-line  pic x(256).
+       01 gl-cmd-ptr   int.
+       01 gl-cmd-token pic x(64).
+       01 gl-cmd-value pic x(64).
+       01 gl-cmd-eof   pic x value "N".
+           88 gl-cmd-at-eof value "Y".
+
+       01 gl-log-line              pic x(256).
+       01 gl-log-timestamp         pic x(21).
+       01 gl-log-return-code       int.
+       01 gl-log-return-code-disp  pic -(9)9.
+       01 gl-log-error-code-disp   pic zzzzzzzz9.
+
+       01 gl-monitor-enum-proc usage procedure-pointer.
+       01 gl-window-x int.
+       01 gl-window-y int.
+
+       01 gl-xinput-lib             HANDLE.
+       01 gl-xinput-get-state-func  usage procedure-pointer.
+       01 gl-xinput-result          usage uns-int.
+       01 gl-xinput-state.
+           05 gl-xi-packet-number usage uns-int.
+           05 gl-xi-gamepad.
+               10 gl-xi-buttons        usage uns-short.
+               10 gl-xi-left-trigger   usage uns-char.
+               10 gl-xi-right-trigger  usage uns-char.
+               10 gl-xi-thumb-lx       usage short.
+               10 gl-xi-thumb-ly       usage short.
+               10 gl-xi-thumb-rx       usage short.
+               10 gl-xi-thumb-ry       usage short.
+
+       01 gl-last-api     pic x(32) value spaces.
+       01 gl-error-text   pic x(256) value spaces.
+       01 gl-error-message pic x(300) value spaces.
+       01 gl-fmt-len      usage WORD.
+
+       01 gl-window-count int value 1.
+       01 gl-window-index int.
+       01 gl-any-window-active pic x value "N".
+           88 gl-any-window-is-active value "Y".
+       01 gl-windows.
+           05 gl-window occurs 4 times.
+               10 gl-win-hwnd HANDLE.
+               10 gl-win-hdc  HANDLE.
+               10 gl-win-rc   HANDLE.
+               10 gl-win-texture-id usage uns-int.
+
+       01 gl-cfg-vertex-shader   pic x(256).
+       01 gl-cfg-fragment-shader pic x(256).
+
+       01 gl-shader-path      pic x(256).
+       01 gl-shader-source    pic x(8192).
+       01 gl-shader-source-len int.
+       01 gl-shader-eof       pic x value "N".
+           88 gl-shader-at-eof value "Y".
+       01 gl-shader-src-ptr   usage data-pointer.
+
+       01 gl-vertex-shader    usage uns-int.
+       01 gl-fragment-shader  usage uns-int.
+       01 gl-shader-program   usage uns-int.
+       01 gl-shader-type      int.
+       01 gl-compiled-shader  usage uns-int.
+       01 gl-shader-status    int.
+       01 gl-shader-info-log  pic x(1024).
+
+       01 gl-create-shader-func        usage procedure-pointer.
+       01 gl-shader-source-func        usage procedure-pointer.
+       01 gl-compile-shader-func       usage procedure-pointer.
+       01 gl-get-shaderiv-func         usage procedure-pointer.
+       01 gl-get-shader-info-log-func  usage procedure-pointer.
+       01 gl-create-program-func       usage procedure-pointer.
+       01 gl-attach-shader-func        usage procedure-pointer.
+       01 gl-link-program-func         usage procedure-pointer.
+       01 gl-get-programiv-func        usage procedure-pointer.
+       01 gl-get-program-info-log-func usage procedure-pointer.
+       01 gl-use-program-func          usage procedure-pointer.
+
+       01 gl-gen-buffers-func               usage procedure-pointer.
+       01 gl-bind-buffer-func               usage procedure-pointer.
+       01 gl-buffer-data-func               usage procedure-pointer.
+       01 gl-gen-vertex-arrays-func         usage procedure-pointer.
+       01 gl-bind-vertex-array-func         usage procedure-pointer.
+       01 gl-vertex-attrib-pointer-func     usage procedure-pointer.
+       01 gl-enable-vertex-attrib-array-func usage procedure-pointer.
+
+       01 gl-quad-vbo usage uns-int.
+       01 gl-quad-vao usage uns-int.
+       01 gl-quad-vertices.
+           03 gl-quad-vertex occurs 6 times.
+               05 gl-quad-x usage float.
+               05 gl-quad-y usage float.
+               05 gl-quad-z usage float.
+               05 gl-quad-u usage float.
+               05 gl-quad-v usage float.
+
+       01 gl-get-uniform-location-func usage procedure-pointer.
+       01 gl-uniform1i-func             usage procedure-pointer.
+       01 gl-texture-uniform-loc        int.
+       01 gl-uniform-matrix4fv-func    usage procedure-pointer.
+       01 gl-mvp-uniform-loc            int.
+       01 gl-mat4-mvp.
+           05 gl-mat4-mvp-elem usage float occurs 16 times.
+
+       01 gl-texture-path   pic x(256).
+       01 gl-texture-id     usage uns-int.
+       01 gl-texture-width  int.
+       01 gl-texture-height int.
+
+       01 gl-bmp-handle HANDLE.
+       01 gl-bmp-bytes-read usage uns-int.
+       01 gl-bmp-header.
+           05 gl-bmp-file-header.
+               10 gl-bmp-magic       pic x(2).
+               10 gl-bmp-file-size   usage uns-int.
+               10 gl-bmp-reserved1   pic x(2).
+               10 gl-bmp-reserved2   pic x(2).
+               10 gl-bmp-off-bits    usage uns-int.
+           05 gl-bmp-info-header.
+               10 gl-bmp-info-size     usage uns-int.
+               10 gl-bmp-width         int.
+               10 gl-bmp-height        int.
+               10 gl-bmp-planes        usage uns-short.
+               10 gl-bmp-bit-count     usage uns-short.
+               10 gl-bmp-compression   usage uns-int.
+               10 gl-bmp-image-size    usage uns-int.
+               10 gl-bmp-x-ppm         int.
+               10 gl-bmp-y-ppm         int.
+               10 gl-bmp-colors-used   usage uns-int.
+               10 gl-bmp-colors-imp    usage uns-int.
+
+      * 512x512 24-bit BMP rows, padded to a 4-byte boundary, is the
+      * largest texture this buffer accepts - matches the fixed-size
+      * caps already used for gl-shader-source/gl-shader-info-log.
+       01 gl-texture-pixels pic x(786432).
+
+       01 gl-screenshot-key-was-down pic x value "N".
+       01 gl-screenshot-filename     pic x(64).
+       01 gl-screenshot-handle       HANDLE.
+       01 gl-screenshot-bytes-written usage uns-int.
+       01 gl-screenshot-row-bytes    usage uns-int.
+       01 gl-screenshot-pixel-size   usage uns-int.
+      * 1920x1080 24-bit rows, padded to a 4-byte boundary, is the
+      * largest capture this buffer accepts - same fixed-size-cap
+      * approach as gl-texture-pixels above.
+       01 gl-screenshot-pixels pic x(6220800).
+
+       01 gl-perf-freq       usage l-long.
+       01 gl-perf-last-tick  usage l-long.
+       01 gl-perf-now-tick   usage l-long.
+       01 gl-perf-frame-count int value 0.
+       01 gl-perf-elapsed    usage d-float.
+       01 gl-fps             usage d-float.
+       01 gl-fps-int         int.
+       01 gl-fps-display     pic zzz9.
+       01 gl-title-with-fps  pic x(96).
+       01 gl-fps-updated     pic x value "N".
+           88 gl-fps-has-updated value "Y".
+
+       01 gl-selftest-mode pic x value "N".
+           88 gl-is-selftest value "Y".
+       01 gl-glstring-ptr usage data-pointer.
+       01 gl-gl-version   pic x(128).
+       01 gl-gl-renderer  pic x(128).
+       01 gl-selftest-line pic x(256).
+       01 gl-glstring-view pic x(256) based.
 
        linkage section.
        procedure division.
+           perform open-diagnostic-log.
+
+           perform set-dpi-awareness.
+
+           perform configure-startup.
+           perform parse-command-line.
+           perform build-window-title.
+           perform enumerate-monitors.
+
            perform GetWGLFunctions.
+           perform GetXInputFunctions.
 
            compute style = cs-vredraw + cs-hredraw.
            set lpfn-wnd-proc to entry "WndProc".
@@ -101,8 +325,11 @@
            call winapi "GetModuleHandleA" using by value 0
                               returning h-instance.
 
+           move "RegisterClassA" to gl-last-api.
            call winapi "RegisterClassA" using by reference wnd-class-ex
                returning mresult.
+           move mresult to gl-log-return-code.
+           perform log-api-call.
 
            if mresult = 0
                perform fatal-error
@@ -115,34 +342,186 @@
              ws-minimizebox b-or
              ws-maximizebox.
 
+           perform create-gl-window
+               varying gl-window-index from 1 by 1
+               until gl-window-index > gl-window-count.
+
+           if gl-is-selftest
+               perform run-selftest
+               perform shutdown-windows
+               perform close-diagnostic-log
+               goback
+           end-if
+
+           call winapi "QueryPerformanceFrequency" using
+               by reference gl-perf-freq.
+           call winapi "QueryPerformanceCounter" using
+               by reference gl-perf-last-tick.
+
+           move 1 to temp-num.
+           perform until temp-num = 0
+               perform message-loop
+               if gl-should-quit or gl-key-is-down(vk-escape + 1)
+                   move 0 to temp-num
+                   exit perform
+               end-if
+               perform check-any-window-active
+               if gl-any-window-is-active
+                   perform render-window
+                       varying gl-window-index from 1 by 1
+                       until gl-window-index > gl-window-count
+                   perform update-fps-counter
+                   perform apply-window-title
+                       varying gl-window-index from 1 by 1
+                       until gl-window-index > gl-window-count
+                   perform poll-gamepad
+                   perform check-screenshot-key
+               else
+                   call winapi "Sleep" using by value 16
+               end-if
+           end-perform
+
+           perform shutdown-windows.
+           perform close-diagnostic-log.
+           goback
+           .
+       open-diagnostic-log.
+           open output gl-log-file.
+       .
+       close-diagnostic-log.
+           close gl-log-file.
+       .
+       run-selftest.
+           move spaces to gl-gl-version.
+           call winapi "glGetString" using by value h"00001F02"
+                                   returning gl-glstring-ptr.
+           if gl-glstring-ptr not = null
+               set address of gl-glstring-view to gl-glstring-ptr
+               unstring gl-glstring-view delimited by x"00"
+                   into gl-gl-version
+               end-unstring
+           end-if
+
+           move spaces to gl-gl-renderer.
+           call winapi "glGetString" using by value h"00001F01"
+                                   returning gl-glstring-ptr.
+           if gl-glstring-ptr not = null
+               set address of gl-glstring-view to gl-glstring-ptr
+               unstring gl-glstring-view delimited by x"00"
+                   into gl-gl-renderer
+               end-unstring
+           end-if
+
+           open output gl-selftest-file.
+
+           move spaces to gl-selftest-line.
+           if function trim(gl-gl-version) = spaces
+               move "FAIL no GL_VERSION string returned"
+                 to gl-selftest-line
+           else
+               string "PASS version=" delimited by size
+                      function trim(gl-gl-version) delimited by size
+                 into gl-selftest-line
+           end-if
+           write gl-selftest-record from gl-selftest-line.
+
+           move spaces to gl-selftest-line.
+           string "renderer=" delimited by size
+                  function trim(gl-gl-renderer) delimited by size
+             into gl-selftest-line.
+           write gl-selftest-record from gl-selftest-line.
+
+           close gl-selftest-file.
+       .
+       log-api-call.
+           call winapi "GetLastError" returning last-error.
+
+           move function current-date to gl-log-timestamp.
+           move gl-log-return-code to gl-log-return-code-disp.
+           move last-error         to gl-log-error-code-disp.
+
+           move spaces to gl-log-line.
+           string gl-log-timestamp(1:21)     delimited by size
+                  " "                        delimited by size
+                  function trim(gl-last-api) delimited by size
+                  " rc="                     delimited by size
+                  function trim(gl-log-return-code-disp)
+                                              delimited by size
+                  " err="                    delimited by size
+                  function trim(gl-log-error-code-disp)
+                                              delimited by size
+             into gl-log-line.
+
+           write gl-log-record from gl-log-line.
+       .
+       shutdown-windows.
+           perform release-gl-window
+               varying gl-window-index from 1 by 1
+               until gl-window-index > gl-window-count.
+       release-gl-window.
+           move gl-win-hdc(gl-window-index) to hdc.
+           move gl-win-rc(gl-window-index)  to gl-rc.
+           call winapi "wglMakeCurrent" using by value hdc
+                                              by value 0
+                                    returning gl-ok.
+           call winapi "wglDeleteContext" using by value gl-rc.
+           call winapi "ReleaseDC" using by value
+                                   gl-win-hwnd(gl-window-index)
+                                  by value hdc.
+       .
+       create-gl-window.
            move ws-overlappedwindow to temp-num
+           move gl-window-index to gl-creating-window-index
+
+           if gl-monitor-chosen-index >= 1
+                   and gl-monitor-chosen-index <= gl-monitor-count
+               move gl-monitor-left(gl-monitor-chosen-index)
+                 to gl-window-x
+               move gl-monitor-top(gl-monitor-chosen-index)
+                 to gl-window-y
+           else
+               move cw-usedefault to gl-window-x
+               move cw-usedefault to gl-window-y
+           end-if
+
+           move "CreateWindowExA" to gl-last-api.
            call winapi "CreateWindowExA" using by value 0
                                                by reference szClassName
-                                               by reference 
+                                               by reference
                                                szWindowTitle
                                                by value temp-num
-                                               by value cw-usedefault
-                                               by value cw-usedefault
-                                               by value cw-usedefault
-                                               by value cw-usedefault
+                                               by value gl-window-x
+                                               by value gl-window-y
+                                               by value gl-cfg-width
+                                               by value gl-cfg-height
                                                by value 0
                                                by value 0
                                                by value h-instance
                                                by value 0
                                      returning hwnd.
-           call winapi "GetLastError"
-             returning last-error.
+           if hwnd = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
 
-           call winapi "ShowWindow" using by value hwnd
-                                          by value 5.
-           call winapi "UpdateWindow" using by value hwnd.
+           if hwnd = null
+               perform fatal-error
+           end-if
+
+           if not gl-is-selftest
+               call winapi "ShowWindow" using by value hwnd
+                                              by value 5
+               call winapi "UpdateWindow" using by value hwnd
+           end-if
 
            call winapi "GetLastError"
              returning last-error.
 
            call winapi "GetDC" using by value hwnd
                            returning hdc.
-       
+
            move h"2001" to gl-attribute(1).
            move 1 to gl-attribute(2).
            move h"2010" to gl-attribute(3).
@@ -152,13 +531,14 @@
            move h"2013" to gl-attribute(7).
            move h"202B" to gl-attribute(8).
            move h"2014" to gl-attribute(9).
-           move 24 to gl-attribute(10).
+           move gl-cfg-color-bits to gl-attribute(10).
            move h"2022" to gl-attribute(11).
-           move 24 to gl-attribute(12).
+           move gl-cfg-depth-bits to gl-attribute(12).
            move h"2023" to gl-attribute(13).
-           move 8 to gl-attribute(14).
+           move gl-cfg-stencil-bits to gl-attribute(14).
            move 0 to gl-attribute(15).
 
+           move "wglChoosePixelFormatARB" to gl-last-api.
            call winapi gl-choose-pixel-format-func
                using by value hdc
                      by reference gl-attributes
@@ -166,29 +546,37 @@
                      by value 1
                      by reference gl-format
                      by reference gl-formats.
+           move gl-formats to gl-log-return-code.
+           perform log-api-call.
 
            if gl-formats = 0
                perform fatal-error
                stop run
            end-if
 
+           move "DescribePixelFormat" to gl-last-api.
            move function length (gl-pixel-descriptor) to temp-num.
            call winapi "DescribePixelFormat" using by value hdc
                                                    by value gl-format
                                                    by value temp-num
-                                                   by reference 
+                                                   by reference
                                                    gl-pixel-descriptor
                returning gl-ok
+           move gl-ok to gl-log-return-code.
+           perform log-api-call.
 
            if gl-ok = 0
                perform fatal-error
            end-if
 
+           move "SetPixelFormat" to gl-last-api.
            call winapi "SetPixelFormat" using
                        by value hdc
                        by value gl-format
                        by reference gl-pixel-descriptor
                        returning gl-ok
+           move gl-ok to gl-log-return-code.
+           perform log-api-call.
 
            if gl-ok = 0
                perform fatal-error
@@ -202,48 +590,849 @@
            move h"00000001" to gl-attribute(6).
            move 0 to gl-attribute(7).
 
+           move "wglCreateContextAttribsARB" to gl-last-api.
            call winapi gl-create-context-attribs-func using
-               by value hdc 
+               by value hdc
                by value 0
                by reference gl-attributes
                returning gl-rc
+           if gl-rc = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
 
+           if gl-rc = null
+               perform fatal-error
+           end-if
+
+           move "wglMakeCurrent" to gl-last-api.
            call winapi "wglMakeCurrent" using by value hdc
                                               by value gl-rc
                                     returning gl-ok
+           move gl-ok to gl-log-return-code.
+           perform log-api-call.
 
            if gl-ok = 0
                perform fatal-error
            end-if
 
-           move 1 to temp-num.
-           perform until temp-num = 0
-               perform message-loop
-               call winapi "glClearColor" using by value h"3ec8b439"
-                                                by value h"3f158106"
-                                                by value h"3f6dd2f2"
-                                                by value h"3f800000"
+           move hwnd to gl-win-hwnd(gl-window-index).
+           move hdc  to gl-win-hdc(gl-window-index).
+           move gl-rc to gl-win-rc(gl-window-index)
+           move hwnd  to gl-winstate-hwnd(gl-window-index).
+           move hdc   to gl-winstate-hdc(gl-window-index).
+           move gl-rc to gl-winstate-rc(gl-window-index)
+
+           perform build-shader-program.
+           perform setup-quad.
+           perform load-bmp-texture.
+           perform build-mvp-matrix.
+           move gl-texture-id to gl-win-texture-id(gl-window-index).
+
+           call winapi gl-swap-interval-func using by value
+             gl-swap-interval
+               returning gl-ok.
+       .
+       check-any-window-active.
+           move "N" to gl-any-window-active
+           perform check-one-window-active
+               varying gl-window-index from 1 by 1
+               until gl-window-index > gl-window-count
+       .
+       check-one-window-active.
+           if gl-window-is-active(gl-window-index)
+                   and not gl-window-is-minimized(gl-window-index)
+               move "Y" to gl-any-window-active
+           end-if
+       .
+       render-window.
+           if gl-window-is-active(gl-window-index)
+                   and not gl-window-is-minimized(gl-window-index)
+               move gl-win-hdc(gl-window-index) to hdc
+               move gl-win-rc(gl-window-index)  to gl-rc
+               call winapi "wglMakeCurrent" using by value hdc
+                                                  by value gl-rc
+                                        returning gl-ok
+               call winapi "glClearColor" using
+                                    by value gl-cfg-clear-red
+                                    by value gl-cfg-clear-green
+                                    by value gl-cfg-clear-blue
+                                    by value gl-cfg-clear-alpha
                call winapi "glClear" using by value h"00004000"
+               call winapi "glBindTexture" using by value h"00000DE1"
+                                                 by value
+                                                 gl-win-texture-id
+                                                 (gl-window-index)
+               call winapi "glDrawArrays" using by value h"00000004"
+                                                by value 0
+                                                by value 6
                call winapi "SwapBuffers" using by value hdc
-           end-perform
-           
+           end-if
+       .
+       update-fps-counter.
+           move "N" to gl-fps-updated
+           add 1 to gl-perf-frame-count.
+           call winapi "QueryPerformanceCounter" using
+               by reference gl-perf-now-tick.
+           compute gl-perf-elapsed =
+               (gl-perf-now-tick - gl-perf-last-tick) / gl-perf-freq.
 
-           call winapi "GetLastError"
-             returning last-error.
+           if gl-perf-elapsed >= 1.0
+               compute gl-fps = gl-perf-frame-count / gl-perf-elapsed
+               compute gl-fps-int rounded = gl-fps
+               move gl-fps-int to gl-fps-display
 
-           perform fatal-error
-           goback
-           .
+               move spaces to gl-title-with-fps
+               string szWindowTitle delimited by x"00"
+                      " - " delimited by size
+                      function trim(gl-fps-display) delimited by size
+                      " FPS" delimited by size
+                      x"00" delimited by size
+                 into gl-title-with-fps
+               move "Y" to gl-fps-updated
+
+               move gl-perf-now-tick to gl-perf-last-tick
+               move 0 to gl-perf-frame-count
+           end-if
+       .
+       apply-window-title.
+           if gl-fps-has-updated
+               call winapi "SetWindowTextA" using by value
+                                                  gl-win-hwnd
+                                                  (gl-window-index)
+                                                  by reference
+                                                  gl-title-with-fps
+           end-if
+       .
+       poll-gamepad.
+           if gl-xinput-get-state-func = null
+               move x"00" to gl-gamepad-connected
+           else
+               call winapi gl-xinput-get-state-func using
+                   by value 0
+                   by reference gl-xinput-state
+                   returning gl-xinput-result.
+
+               if gl-xinput-result = 0
+                   move x"01" to gl-gamepad-connected
+                   move gl-xi-buttons       to gl-gamepad-buttons
+                   move gl-xi-left-trigger  to gl-gamepad-left-trigger
+                   move gl-xi-right-trigger to gl-gamepad-right-trigger
+                   move gl-xi-thumb-lx      to gl-gamepad-thumb-lx
+                   move gl-xi-thumb-ly      to gl-gamepad-thumb-ly
+                   move gl-xi-thumb-rx      to gl-gamepad-thumb-rx
+                   move gl-xi-thumb-ry      to gl-gamepad-thumb-ry
+               else
+                   move x"00" to gl-gamepad-connected
+               end-if
+           end-if
+       .
+       check-screenshot-key.
+           if gl-key-is-down(vk-f12 + 1)
+               if gl-screenshot-key-was-down = "N"
+                   perform capture-screenshot
+               end-if
+               move "Y" to gl-screenshot-key-was-down
+           else
+               move "N" to gl-screenshot-key-was-down
+           end-if
+       .
+       capture-screenshot.
+           compute gl-screenshot-row-bytes =
+               ((gl-window-width(gl-active-window-index) * 3 + 3)
+                  / 4) * 4.
+           compute gl-screenshot-pixel-size =
+               gl-screenshot-row-bytes *
+               gl-window-height(gl-active-window-index).
+
+           if gl-screenshot-pixel-size >
+                   function length(gl-screenshot-pixels)
+               move "screenshot-too-large" to gl-last-api
+               move 0 to gl-log-return-code
+               perform log-api-call
+           else
+               move gl-win-hdc(gl-active-window-index) to hdc.
+               move gl-win-rc(gl-active-window-index)  to gl-rc.
+               call winapi "wglMakeCurrent" using by value hdc
+                                                  by value gl-rc
+                                        returning gl-ok.
+
+               move spaces to gl-screenshot-pixels.
+               call winapi "glReadPixels" using
+                   by value 0
+                   by value 0
+                   by value gl-window-width(gl-active-window-index)
+                   by value gl-window-height(gl-active-window-index)
+                   by value h"000080E0"
+                   by value h"00001401"
+                   by reference gl-screenshot-pixels.
+
+               move spaces to gl-screenshot-filename.
+               string "screenshot-" delimited by size
+                      function current-date(1:8) delimited by size
+                      "-" delimited by size
+                      function current-date(9:6) delimited by size
+                      ".bmp" delimited by size
+                      x"00" delimited by size
+                 into gl-screenshot-filename.
+
+               move "BM"  to gl-bmp-magic.
+               compute gl-bmp-file-size =
+                   function length(gl-bmp-header) +
+                   gl-screenshot-pixel-size.
+               move x"0000" to gl-bmp-reserved1.
+               move x"0000" to gl-bmp-reserved2.
+               move function length(gl-bmp-header) to gl-bmp-off-bits.
+               move 40 to gl-bmp-info-size.
+               move gl-window-width(gl-active-window-index)
+                 to gl-bmp-width.
+               move gl-window-height(gl-active-window-index)
+                 to gl-bmp-height.
+               move 1 to gl-bmp-planes.
+               move 24 to gl-bmp-bit-count.
+               move 0 to gl-bmp-compression.
+               move gl-screenshot-pixel-size to gl-bmp-image-size.
+               move 0 to gl-bmp-x-ppm.
+               move 0 to gl-bmp-y-ppm.
+               move 0 to gl-bmp-colors-used.
+               move 0 to gl-bmp-colors-imp.
+
+               move "CreateFileA" to gl-last-api.
+               call winapi "CreateFileA" using
+                   by reference gl-screenshot-filename
+                   by value generic-write
+                   by value 0
+                   by value 0
+                   by value create-always
+                   by value file-attribute-normal
+                   by value 0
+                   returning gl-screenshot-handle.
+
+               if gl-screenshot-handle = null
+                   perform fatal-error
+               end-if
+
+               call winapi "WriteFile" using
+                   by value gl-screenshot-handle
+                   by reference gl-bmp-header
+                   by value function length(gl-bmp-header)
+                   by reference gl-screenshot-bytes-written
+                   by value 0
+                   returning gl-ok.
+
+               call winapi "WriteFile" using
+                   by value gl-screenshot-handle
+                   by reference gl-screenshot-pixels
+                   by value gl-screenshot-pixel-size
+                   by reference gl-screenshot-bytes-written
+                   by value 0
+                   returning gl-ok.
+
+               call winapi "CloseHandle" using
+                   by value gl-screenshot-handle.
+           end-if.
+       setup-quad.
+           move -0.5 to gl-quad-x(1).  move -0.5 to gl-quad-y(1).
+           move  0.0 to gl-quad-z(1).
+           move  0.0 to gl-quad-u(1).  move  0.0 to gl-quad-v(1).
+
+           move  0.5 to gl-quad-x(2).  move -0.5 to gl-quad-y(2).
+           move  0.0 to gl-quad-z(2).
+           move  1.0 to gl-quad-u(2).  move  0.0 to gl-quad-v(2).
+
+           move  0.5 to gl-quad-x(3).  move  0.5 to gl-quad-y(3).
+           move  0.0 to gl-quad-z(3).
+           move  1.0 to gl-quad-u(3).  move  1.0 to gl-quad-v(3).
+
+           move -0.5 to gl-quad-x(4).  move -0.5 to gl-quad-y(4).
+           move  0.0 to gl-quad-z(4).
+           move  0.0 to gl-quad-u(4).  move  0.0 to gl-quad-v(4).
+
+           move  0.5 to gl-quad-x(5).  move  0.5 to gl-quad-y(5).
+           move  0.0 to gl-quad-z(5).
+           move  1.0 to gl-quad-u(5).  move  1.0 to gl-quad-v(5).
+
+           move -0.5 to gl-quad-x(6).  move  0.5 to gl-quad-y(6).
+           move  0.0 to gl-quad-z(6).
+           move  0.0 to gl-quad-u(6).  move  1.0 to gl-quad-v(6).
+
+           call winapi gl-gen-vertex-arrays-func using
+               by value 1
+               by reference gl-quad-vao.
+           call winapi gl-bind-vertex-array-func using
+               by value gl-quad-vao.
+
+           call winapi gl-gen-buffers-func using
+               by value 1
+               by reference gl-quad-vbo.
+           call winapi gl-bind-buffer-func using
+               by value h"8892"
+               by value gl-quad-vbo.
+           call winapi gl-buffer-data-func using
+               by value h"8892"
+               by value function length(gl-quad-vertices)
+               by reference gl-quad-vertices
+               by value h"88E4".
+
+           call winapi gl-vertex-attrib-pointer-func using
+               by value 0
+               by value 3
+               by value h"1406"
+               by value 0
+               by value 20
+               by value 0.
+           call winapi gl-enable-vertex-attrib-array-func using
+               by value 0.
+
+           call winapi gl-vertex-attrib-pointer-func using
+               by value 1
+               by value 2
+               by value h"1406"
+               by value 0
+               by value 20
+               by value 12.
+           call winapi gl-enable-vertex-attrib-array-func using
+               by value 1.
+       .
+       load-bmp-texture.
+           move spaces to gl-texture-path.
+           string function trim(gl-cfg-texture) delimited by size
+                  x"00" delimited by size
+             into gl-texture-path.
+
+           move "CreateFileA" to gl-last-api.
+           call winapi "CreateFileA" using
+               by reference gl-texture-path
+               by value generic-read
+               by value 0
+               by value 0
+               by value open-existing
+               by value file-attribute-normal
+               by value 0
+               returning gl-bmp-handle.
+
+           if gl-bmp-handle = null
+               perform fatal-error
+           end-if
+
+           move "ReadFile" to gl-last-api.
+           call winapi "ReadFile" using
+               by value gl-bmp-handle
+               by reference gl-bmp-header
+               by value function length(gl-bmp-header)
+               by reference gl-bmp-bytes-read
+               by value 0
+               returning gl-ok.
+
+           move gl-bmp-width  to gl-texture-width.
+           move gl-bmp-height to gl-texture-height.
+
+           call winapi "SetFilePointer" using
+               by value gl-bmp-handle
+               by value gl-bmp-off-bits
+               by value 0
+               by value 0
+               returning gl-ok.
+
+           move spaces to gl-texture-pixels.
+           call winapi "ReadFile" using
+               by value gl-bmp-handle
+               by reference gl-texture-pixels
+               by value gl-bmp-image-size
+               by reference gl-bmp-bytes-read
+               by value 0
+               returning gl-ok.
+
+           call winapi "CloseHandle" using by value gl-bmp-handle.
+
+           call winapi "glGenTextures" using
+               by value 1
+               by reference gl-texture-id.
+           call winapi "glBindTexture" using
+               by value h"00000DE1"
+               by value gl-texture-id.
+           call winapi "glTexParameteri" using
+               by value h"00000DE1"
+               by value h"00002801"
+               by value h"00002601".
+           call winapi "glTexParameteri" using
+               by value h"00000DE1"
+               by value h"00002800"
+               by value h"00002601".
+           call winapi "glTexParameteri" using
+               by value h"00000DE1"
+               by value h"00002802"
+               by value h"0000812F".
+           call winapi "glTexParameteri" using
+               by value h"00000DE1"
+               by value h"00002803"
+               by value h"0000812F".
+           call winapi "glTexImage2D" using
+               by value h"00000DE1"
+               by value 0
+               by value h"00001907"
+               by value gl-texture-width
+               by value gl-texture-height
+               by value 0
+               by value h"000080E0"
+               by value h"00001401"
+               by reference gl-texture-pixels.
+
+           call winapi gl-get-uniform-location-func using
+               by value gl-shader-program
+               by reference "tex0" & x"00"
+               returning gl-texture-uniform-loc.
+           call winapi gl-uniform1i-func using
+               by value gl-texture-uniform-loc
+               by value 0.
+       .
+       build-mvp-matrix.
+           move 0.0 to gl-math-a-x.
+           move 0.0 to gl-math-a-y.
+           move 3.0 to gl-math-a-z.
+           move 0.0 to gl-math-b-x.
+           move 0.0 to gl-math-b-y.
+           move 0.0 to gl-math-b-z.
+           move 0.0 to gl-math-c-x.
+           move 1.0 to gl-math-c-y.
+           move 0.0 to gl-math-c-z.
+           perform gl-math-look-at.
+           move gl-math-mat4-out to gl-math-mat4-b.
+
+           move 45.0 to gl-math-fov.
+           compute gl-math-aspect = gl-cfg-width / gl-cfg-height.
+           move 0.1 to gl-math-near.
+           move 100.0 to gl-math-far.
+           perform gl-math-perspective.
+           move gl-math-mat4-out to gl-math-mat4-a.
+
+           perform gl-math-multiply.
+           move gl-math-mat4-out to gl-mat4-mvp.
+
+           call winapi gl-get-uniform-location-func using
+               by value gl-shader-program
+               by reference "u_mvp" & x"00"
+               returning gl-mvp-uniform-loc.
+           call winapi gl-uniform-matrix4fv-func using
+               by value gl-mvp-uniform-loc
+               by value 1
+               by value 0
+               by reference gl-mat4-mvp.
+       .
+       gl-math-zero-mat4-out.
+           perform gl-math-zero-mat4-out-elem
+               varying gl-math-index from 1 by 1
+               until gl-math-index > 16.
+       .
+       gl-math-zero-mat4-out-elem.
+           move 0.0 to gl-math-out-elem(gl-math-index).
+       .
+       gl-math-identity.
+           perform gl-math-zero-mat4-out.
+           move 1.0 to gl-math-out-elem(1).
+           move 1.0 to gl-math-out-elem(6).
+           move 1.0 to gl-math-out-elem(11).
+           move 1.0 to gl-math-out-elem(16).
+       .
+       gl-math-multiply.
+           perform gl-math-multiply-col
+               varying gl-math-col from 0 by 1
+               until gl-math-col > 3.
+       .
+       gl-math-multiply-col.
+           perform gl-math-multiply-row
+               varying gl-math-row from 0 by 1
+               until gl-math-row > 3.
+       .
+       gl-math-multiply-row.
+           move 0.0 to gl-math-sum.
+           perform gl-math-multiply-sum
+               varying gl-math-k from 0 by 1
+               until gl-math-k > 3.
+           move gl-math-sum
+             to gl-math-out-elem(gl-math-col * 4 + gl-math-row + 1).
+       .
+       gl-math-multiply-sum.
+           compute gl-math-sum = gl-math-sum +
+               gl-math-a-elem(gl-math-k * 4 + gl-math-row + 1) *
+               gl-math-b-elem(gl-math-col * 4 + gl-math-k + 1).
+       .
+       gl-math-perspective.
+           perform gl-math-zero-mat4-out.
+           compute gl-math-fov-rad = gl-math-fov * 0.0174532925.
+           compute gl-math-tan-half-fov =
+               function tan(gl-math-fov-rad / 2).
+           compute gl-math-out-elem(1) =
+               1 / (gl-math-aspect * gl-math-tan-half-fov).
+           compute gl-math-out-elem(6) = 1 / gl-math-tan-half-fov.
+           compute gl-math-out-elem(11) =
+               (gl-math-far + gl-math-near) /
+               (gl-math-near - gl-math-far).
+           move -1.0 to gl-math-out-elem(12).
+           compute gl-math-out-elem(15) =
+               (2 * gl-math-far * gl-math-near) /
+               (gl-math-near - gl-math-far).
+       .
+       gl-math-look-at.
+           compute gl-math-f-x = gl-math-b-x - gl-math-a-x.
+           compute gl-math-f-y = gl-math-b-y - gl-math-a-y.
+           compute gl-math-f-z = gl-math-b-z - gl-math-a-z.
+           compute gl-math-f-len = function sqrt(
+               gl-math-f-x ** 2 + gl-math-f-y ** 2 +
+               gl-math-f-z ** 2).
+           compute gl-math-f-x = gl-math-f-x / gl-math-f-len.
+           compute gl-math-f-y = gl-math-f-y / gl-math-f-len.
+           compute gl-math-f-z = gl-math-f-z / gl-math-f-len.
+
+           compute gl-math-s-x =
+               gl-math-f-y * gl-math-c-z - gl-math-f-z * gl-math-c-y.
+           compute gl-math-s-y =
+               gl-math-f-z * gl-math-c-x - gl-math-f-x * gl-math-c-z.
+           compute gl-math-s-z =
+               gl-math-f-x * gl-math-c-y - gl-math-f-y * gl-math-c-x.
+           compute gl-math-s-len = function sqrt(
+               gl-math-s-x ** 2 + gl-math-s-y ** 2 +
+               gl-math-s-z ** 2).
+           compute gl-math-s-x = gl-math-s-x / gl-math-s-len.
+           compute gl-math-s-y = gl-math-s-y / gl-math-s-len.
+           compute gl-math-s-z = gl-math-s-z / gl-math-s-len.
+
+           compute gl-math-u-x =
+               gl-math-s-y * gl-math-f-z - gl-math-s-z * gl-math-f-y.
+           compute gl-math-u-y =
+               gl-math-s-z * gl-math-f-x - gl-math-s-x * gl-math-f-z.
+           compute gl-math-u-z =
+               gl-math-s-x * gl-math-f-y - gl-math-s-y * gl-math-f-x.
+
+           compute gl-math-dot-s =
+               gl-math-s-x * gl-math-a-x + gl-math-s-y * gl-math-a-y +
+               gl-math-s-z * gl-math-a-z.
+           compute gl-math-dot-u =
+               gl-math-u-x * gl-math-a-x + gl-math-u-y * gl-math-a-y +
+               gl-math-u-z * gl-math-a-z.
+           compute gl-math-dot-f =
+               gl-math-f-x * gl-math-a-x + gl-math-f-y * gl-math-a-y +
+               gl-math-f-z * gl-math-a-z.
+
+           perform gl-math-zero-mat4-out.
+           move gl-math-s-x to gl-math-out-elem(1).
+           move gl-math-s-y to gl-math-out-elem(5).
+           move gl-math-s-z to gl-math-out-elem(9).
+           compute gl-math-out-elem(13) = 0 - gl-math-dot-s.
+           move gl-math-u-x to gl-math-out-elem(2).
+           move gl-math-u-y to gl-math-out-elem(6).
+           move gl-math-u-z to gl-math-out-elem(10).
+           compute gl-math-out-elem(14) = 0 - gl-math-dot-u.
+           compute gl-math-out-elem(3) = 0 - gl-math-f-x.
+           compute gl-math-out-elem(7) = 0 - gl-math-f-y.
+           compute gl-math-out-elem(11) = 0 - gl-math-f-z.
+           move gl-math-dot-f to gl-math-out-elem(15).
+           move 1.0 to gl-math-out-elem(16).
+       .
+       build-shader-program.
+           move gl-cfg-vertex-shader to gl-shader-path.
+           move h"8B31" to gl-shader-type.
+           perform compile-shader.
+           move gl-compiled-shader to gl-vertex-shader.
+
+           move gl-cfg-fragment-shader to gl-shader-path.
+           move h"8B30" to gl-shader-type.
+           perform compile-shader.
+           move gl-compiled-shader to gl-fragment-shader.
+
+           call winapi gl-create-program-func
+               returning gl-shader-program.
+           call winapi gl-attach-shader-func using
+               by value gl-shader-program
+               by value gl-vertex-shader.
+           call winapi gl-attach-shader-func using
+               by value gl-shader-program
+               by value gl-fragment-shader.
+           call winapi gl-link-program-func using
+               by value gl-shader-program.
+
+           call winapi gl-get-programiv-func using
+               by value gl-shader-program
+               by value h"8B82"
+               by reference gl-shader-status.
+
+           if gl-shader-status = 0
+               move spaces to gl-shader-info-log
+               call winapi gl-get-program-info-log-func using
+                   by value gl-shader-program
+                   by value length of gl-shader-info-log
+                   by value 0
+                   by reference gl-shader-info-log
+               display "CobolGL: shader link failed: "
+                       function trim(gl-shader-info-log)
+           else
+               call winapi gl-use-program-func using
+                   by value gl-shader-program
+           end-if
+       .
+       compile-shader.
+           perform read-shader-source.
+
+           call winapi gl-create-shader-func using
+               by value gl-shader-type
+               returning gl-compiled-shader.
+
+           set gl-shader-src-ptr to address of gl-shader-source.
+
+           call winapi gl-shader-source-func using
+               by value gl-compiled-shader
+               by value 1
+               by reference gl-shader-src-ptr
+               by value 0.
+
+           call winapi gl-compile-shader-func using
+               by value gl-compiled-shader.
+
+           call winapi gl-get-shaderiv-func using
+               by value gl-compiled-shader
+               by value h"8B81"
+               by reference gl-shader-status.
+
+           if gl-shader-status = 0
+               move spaces to gl-shader-info-log
+               call winapi gl-get-shader-info-log-func using
+                   by value gl-compiled-shader
+                   by value length of gl-shader-info-log
+                   by value 0
+                   by reference gl-shader-info-log
+               display "CobolGL: " function trim(gl-shader-path)
+                       " failed to compile: "
+                       function trim(gl-shader-info-log)
+           end-if
+       .
+       read-shader-source.
+           move spaces to gl-shader-source.
+           move 1 to gl-shader-source-len.
+           move "N" to gl-shader-eof.
+           open input gl-shader-file
+           perform read-shader-line until gl-shader-at-eof
+           close gl-shader-file
+           move x"00" to gl-shader-source(gl-shader-source-len:1)
+       .
+       read-shader-line.
+           read gl-shader-file
+               at end
+                   move "Y" to gl-shader-eof
+               not at end
+                   string function trim(gl-shader-line)
+                                delimited by size
+                          x"0a" delimited by size
+                     into gl-shader-source
+                     with pointer gl-shader-source-len
+           end-read
+       .
+       set-dpi-awareness.
+           call winapi "SetProcessDpiAwarenessContext" using
+               by value h"FFFFFFFFFFFFFFFC"
+               returning gl-ok
+           if gl-ok = 0
+               call winapi "SetProcessDPIAware" returning gl-ok
+           end-if
+       .
+       configure-startup.
+           move "CobolGL"  to gl-cfg-title.
+           move 800        to gl-cfg-width.
+           move 600        to gl-cfg-height.
+           move 0.392      to gl-cfg-clear-red.
+           move 0.584      to gl-cfg-clear-green.
+           move 0.929      to gl-cfg-clear-blue.
+           move 1.0        to gl-cfg-clear-alpha.
+           move "default.vert" to gl-cfg-vertex-shader.
+           move "default.frag" to gl-cfg-fragment-shader.
+           move "default.bmp"  to gl-cfg-texture.
+           move 24             to gl-cfg-color-bits.
+           move 24             to gl-cfg-depth-bits.
+           move 8              to gl-cfg-stencil-bits.
+       .
+       parse-command-line.
+           move spaces to gl-cmd-line.
+           accept gl-cmd-line from command-line.
+           move 1 to gl-cmd-ptr.
+           move "N" to gl-cmd-eof.
+           if function trim(gl-cmd-line) not = spaces
+               perform parse-command-line-token until gl-cmd-at-eof
+           end-if
+       .
+       parse-command-line-token.
+           move spaces to gl-cmd-token.
+           unstring gl-cmd-line delimited by all space
+               into gl-cmd-token
+               with pointer gl-cmd-ptr
+           end-unstring.
+
+           if gl-cmd-ptr > length of gl-cmd-line
+               move "Y" to gl-cmd-eof
+           end-if
+
+           if gl-cmd-token not = spaces
+               evaluate function trim(gl-cmd-token)
+                   when "-width"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-width
+                   when "-height"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-height
+                       if gl-cfg-height < 1
+                           move 1 to gl-cfg-height
+                       end-if
+                   when "-title"
+                       perform read-command-line-value
+                       move gl-cmd-value to gl-cfg-title
+                   when "-novsync"
+                       move 0 to gl-swap-interval
+                   when "-monitor"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-monitor-chosen-index
+                   when "-colorbits"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-color-bits
+                   when "-depthbits"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-depth-bits
+                   when "-stencilbits"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-stencil-bits
+                   when "-selftest"
+                       move "Y" to gl-selftest-mode
+                   when "-clearcolor"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-clear-red
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-clear-green
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-clear-blue
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-cfg-clear-alpha
+                   when "-windows"
+                       perform read-command-line-value
+                       move function numval(gl-cmd-value)
+                         to gl-window-count
+                       if gl-window-count < 1
+                           move 1 to gl-window-count
+                       end-if
+                       if gl-window-count > 4
+                           move 4 to gl-window-count
+                       end-if
+                   when other
+                       continue
+               end-evaluate
+           end-if
+       .
+       read-command-line-value.
+           move spaces to gl-cmd-value.
+           if gl-cmd-ptr <= length of gl-cmd-line
+               unstring gl-cmd-line delimited by all space
+                   into gl-cmd-value
+                   with pointer gl-cmd-ptr
+               end-unstring
+               if gl-cmd-ptr > length of gl-cmd-line
+                   move "Y" to gl-cmd-eof
+               end-if
+           end-if
+       .
+       build-window-title.
+           move spaces to szWindowTitle.
+           string function trim(gl-cfg-title) delimited by size
+                  x"00" delimited by size
+             into szWindowTitle
+       .
+       enumerate-monitors.
+           set gl-monitor-enum-proc to entry "MonitorEnumProc".
+           move "EnumDisplayMonitors" to gl-last-api.
+           call winapi "EnumDisplayMonitors" using
+               by value 0
+               by value 0
+               by value gl-monitor-enum-proc
+               by value 0
+               returning mresult.
+           move mresult to gl-log-return-code.
+           perform log-api-call.
+       .
        fatal-error.
            call winapi "GetLastError"
              returning last-error.
 
-           call winapi "MessageBoxA" using 
-                                   by value 0 size 2
-                                   by reference "Hello World" & x"00"
-                                   by reference "CobolGL" &x"00"
-                                   by value 0 size 2
-           call winapi "ExitProcess" using by value 0 size 2
+           move spaces to gl-error-text.
+           call winapi "FormatMessageA" using
+               by value fmt-msg-from-system b-or
+                        fmt-msg-ignore-inserts
+               by value 0
+               by value last-error
+               by value 0
+               by reference gl-error-text
+               by value length of gl-error-text
+               by value 0
+             returning gl-fmt-len.
+
+           if gl-fmt-len = 0
+               move "(no system message available)" to gl-error-text
+               move function length ("(no system message availab" &
+                 "le)") to gl-fmt-len
+           end-if
+
+           move spaces to gl-error-message.
+           string function trim(gl-last-api) delimited by size
+                  " failed: " delimited by size
+                  gl-error-text(1:gl-fmt-len) delimited by size
+                  x"00" delimited by size
+             into gl-error-message.
+
+           move spaces to gl-crash-marker-line.
+           string function trim(gl-last-api) delimited by size
+                  " failed: " delimited by size
+                  gl-error-text(1:gl-fmt-len) delimited by size
+             into gl-crash-marker-line.
+           open output gl-crash-file.
+           write gl-crash-record from gl-crash-marker-line.
+           close gl-crash-file.
+
+           if gl-is-dummy-window-live
+               call winapi "wglMakeCurrent" using by value 0
+                                           by value 0
+               call winapi "wglDeleteContext" using by value gl-rc
+               call winapi "ReleaseDC" using by value gl-dummy-handle
+                                      by value gl-dummy-hdc
+               call winapi "DestroyWindow" using
+                   by value gl-dummy-handle
+               move "N" to gl-dummy-window-live
+           end-if
+
+           if gl-is-selftest
+               move spaces to gl-selftest-line
+               string "FAIL " delimited by size
+                      function trim(gl-last-api) delimited by size
+                      " failed: " delimited by size
+                      gl-error-text(1:gl-fmt-len) delimited by size
+                 into gl-selftest-line
+               open output gl-selftest-file
+               write gl-selftest-record from gl-selftest-line
+               close gl-selftest-file
+               call winapi "ExitProcess" using by value 1 size 2
+           else
+               call winapi "MessageBoxA" using
+                                       by value 0 size 2
+                                       by reference gl-error-message
+                                       by reference "CobolGL" &x"00"
+                                       by value 0 size 2
+               call winapi "ExitProcess" using by value 0 size 2
+           end-if
        .
        message-loop section.
        message-loop-start.
@@ -255,13 +1444,18 @@
                                                by value 1
                                    returning mresult.
            if mresult = 1
-               call winapi "TranslateMessage" using by reference msg
-               call winapi "DispatchMessageA" using by reference msg
-               go to message-loop-start
+               if msg-msg = wm-quit
+                   move "Y" to gl-quit-flag
+               else
+                   call winapi "TranslateMessage" using by reference msg
+                   call winapi "DispatchMessageA" using by reference msg
+                   go to message-loop-start
+               end-if
            end-if
        exit.
 
        GetWGLFunctions section.
+           move "CreateWindowExA" to gl-last-api.
            call winapi "CreateWindowExA" using by value 0
                                                by reference "STATIC" &
              c-null
@@ -277,9 +1471,17 @@
                                                by value 0
                                                by value 0
                                      returning gl-dummy-handle.
+           if gl-dummy-handle = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
+
            if gl-dummy-handle = null
                perform fatal-error
            end-if
+           move "Y" to gl-dummy-window-live.
 
            call winapi "GetDC" using by value gl-dummy-handle
                            returning gl-dummy-hdc.
@@ -290,72 +1492,193 @@
            move 0 to gl-pd-pxl-t.
            move 24 to cColorBits.
 
+           move "ChoosePixelFormat" to gl-last-api.
            call winapi "ChoosePixelFormat" using by value gl-dummy-hdc
                                                  by reference
              gl-pixel-descriptor
                                        returning gl-pixel-format.
+           move gl-pixel-format to gl-log-return-code.
+           perform log-api-call.
 
+           move "DescribePixelFormat" to gl-last-api.
            call winapi "DescribePixelFormat" using
                            by value gl-dummy-hdc
                            by value gl-pixel-format
                            by value function length(gl-pixel-descriptor)
                            by reference gl-pixel-descriptor
                            returning gl-ok.
+           move gl-ok to gl-log-return-code.
+           perform log-api-call.
 
+           move "SetPixelFormat" to gl-last-api.
            call winapi "SetPixelFormat" using
                            by value gl-dummy-hdc
                            by value gl-pixel-format
                            by reference gl-pixel-descriptor
                            returning gl-set-p-format-r.
+           move gl-set-p-format-r to gl-log-return-code.
+           perform log-api-call.
 
+           move "wglCreateContext" to gl-last-api.
            call winapi "wglCreateContext" using by value gl-dummy-hdc
                                       returning gl-rc.
+           if gl-rc = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
+
+           if gl-rc = null
+               perform fatal-error
+           end-if
 
+           move "wglMakeCurrent" to gl-last-api.
            call winapi "wglMakeCurrent" using by value gl-dummy-hdc
                                               by value gl-rc
                                     returning gl-ok.
+           move gl-ok to gl-log-return-code.
+           perform log-api-call.
 
+           move "wglGetExtensionsStringARB" to gl-last-api.
            call winapi "wglGetProcAddress" using by reference
              "wglGetExtensionsStringARB" & c-null
                                 returning gl-get-ext-func
+           if gl-get-ext-func = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
 
            if gl-get-ext-func = null
-               display 'OpenGL does not support extensions string'
-               stop run
+               perform fatal-error
            end-if
 
+           move "wglChoosePixelFormatARB" to gl-last-api.
            call winapi "wglGetProcAddress" using by reference
              "wglChoosePixelFormatARB" & c-null
                                 returning gl-choose-pixel-format-func
+           if gl-choose-pixel-format-func = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
 
            if gl-choose-pixel-format-func = null
-               display 'OpenGL does not support required extension'
-               stop run
+               perform fatal-error
            end-if
 
+           move "wglCreateContextAttribsARB" to gl-last-api.
            call winapi "wglGetProcAddress" using by reference
              "wglCreateContextAttribsARB" & c-null
                                 returning gl-create-context-attribs-func
+           if gl-create-context-attribs-func = null
+               move 0 to gl-log-return-code
+           else
+               move 1 to gl-log-return-code
+           end-if
+           perform log-api-call.
 
            if gl-create-context-attribs-func = null
-               display 'OpenGL does not support required extension'
-               stop run
+               perform fatal-error
            end-if
 
+           move "wglSwapIntervalEXT" to gl-last-api.
            call winapi "wglGetProcAddress" using by reference
              "wglSwapIntervalEXT" & c-null
                                 returning gl-swap-interval-func
 
            if gl-swap-interval-func = null
-               display 'OpenGL does not support required extension'
-               stop run
+               perform fatal-error
            end-if
 
+           call winapi "wglGetProcAddress" using by reference
+             "glCreateShader" & c-null
+                                returning gl-create-shader-func
+           call winapi "wglGetProcAddress" using by reference
+             "glShaderSource" & c-null
+                                returning gl-shader-source-func
+           call winapi "wglGetProcAddress" using by reference
+             "glCompileShader" & c-null
+                                returning gl-compile-shader-func
+           call winapi "wglGetProcAddress" using by reference
+             "glGetShaderiv" & c-null
+                                returning gl-get-shaderiv-func
+           call winapi "wglGetProcAddress" using by reference
+             "glGetShaderInfoLog" & c-null
+                                returning gl-get-shader-info-log-func
+           call winapi "wglGetProcAddress" using by reference
+             "glCreateProgram" & c-null
+                                returning gl-create-program-func
+           call winapi "wglGetProcAddress" using by reference
+             "glAttachShader" & c-null
+                                returning gl-attach-shader-func
+           call winapi "wglGetProcAddress" using by reference
+             "glLinkProgram" & c-null
+                                returning gl-link-program-func
+           call winapi "wglGetProcAddress" using by reference
+             "glGetProgramiv" & c-null
+                                returning gl-get-programiv-func
+           call winapi "wglGetProcAddress" using by reference
+             "glGetProgramInfoLog" & c-null
+                                returning gl-get-program-info-log-func
+           call winapi "wglGetProcAddress" using by reference
+             "glUseProgram" & c-null
+                                returning gl-use-program-func
+
+           call winapi "wglGetProcAddress" using by reference
+             "glGenBuffers" & c-null
+                                returning gl-gen-buffers-func
+           call winapi "wglGetProcAddress" using by reference
+             "glBindBuffer" & c-null
+                                returning gl-bind-buffer-func
+           call winapi "wglGetProcAddress" using by reference
+             "glBufferData" & c-null
+                                returning gl-buffer-data-func
+           call winapi "wglGetProcAddress" using by reference
+             "glGenVertexArrays" & c-null
+                                returning gl-gen-vertex-arrays-func
+           call winapi "wglGetProcAddress" using by reference
+             "glBindVertexArray" & c-null
+                                returning gl-bind-vertex-array-func
+           call winapi "wglGetProcAddress" using by reference
+             "glVertexAttribPointer" & c-null
+                                returning gl-vertex-attrib-pointer-func
+           call winapi "wglGetProcAddress" using by reference
+             "glEnableVertexAttribArray" & c-null
+                           returning gl-enable-vertex-attrib-array-func
+
+           call winapi "wglGetProcAddress" using by reference
+             "glGetUniformLocation" & c-null
+                                returning gl-get-uniform-location-func
+           call winapi "wglGetProcAddress" using by reference
+             "glUniform1i" & c-null
+                                returning gl-uniform1i-func
+           call winapi "wglGetProcAddress" using by reference
+             "glUniformMatrix4fv" & c-null
+                                returning gl-uniform-matrix4fv-func
+
            call winapi "wglMakeCurrent" using by value 0
                                        by value 0
            call winapi "wglDeleteContext" using by value gl-rc
            call winapi "ReleaseDC" using by value gl-dummy-handle
                                   by value gl-dummy-hdc
            call winapi "DestroyWindow" using by value gl-dummy-handle
+           move "N" to gl-dummy-window-live.
 
+           exit.
+
+       GetXInputFunctions section.
+           call winapi "LoadLibraryA" using by reference
+             "xinput1_4.dll" & c-null
+                                returning gl-xinput-lib.
+
+           if gl-xinput-lib not = null
+               call winapi "GetProcAddress" using
+                   by value gl-xinput-lib
+                   by reference "XInputGetState" & c-null
+                   returning gl-xinput-get-state-func.
+           end-if
            exit.
\ No newline at end of file
