@@ -2,6 +2,31 @@
        78 cs-vredraw value 1.
        78 cs-hredraw value 2.
 
+       78 wm-destroy      value 2.
+       78 wm-size         value 5.
+       78 wm-activate     value 6.
+       78 wm-close        value 16.
+       78 wm-erasebkgnd   value 20.
+       78 wm-keydown      value 256.
+       78 wm-keyup        value 257.
+       78 wm-syskeydown   value 260.
+       78 wm-mousemove    value 512.
+       78 wm-lbuttondown  value 513.
+       78 wm-lbuttonup    value 514.
+       78 wm-dpichanged   value 736.
+
+       78 size-minimized  value 1.
+
+       78 vk-escape       value 27.
+       78 vk-return       value 13.
+
+       78 ws-popup            value h"80000000".
+       78 gwl-style           value -16.
+       78 hwnd-top             value 0.
+       78 swp-framechanged    value h"0020".
+       78 swp-nozorder        value h"0004".
+       78 swp-showwindow      value h"0040".
+
        01 ws-overlapped       usage W32-DWORD value h"00000000".
        01 ws-caption          usage W32-DWORD value h"00C00000".
        01 ws-sysmenu          usage W32-DWORD value h"00080000".
@@ -11,3 +36,18 @@
        01 ws-overlappedwindow usage uns-long.
 
        78 cw-usedefault       value h"80000000".
+
+       78 fmt-msg-from-system    value h"00001000".
+       78 fmt-msg-ignore-inserts value h"00000200".
+
+       78 generic-read           value h"80000000".
+       78 open-existing          value 3.
+       78 file-attribute-normal  value h"00000080".
+
+       78 wa-inactive            value 0.
+
+       78 monitor-defaulttonearest value 2.
+
+       78 vk-f12                 value 123.
+       78 generic-write          value h"40000000".
+       78 create-always          value 2.
